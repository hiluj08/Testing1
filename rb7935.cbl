@@ -34,12 +34,28 @@
 
        COPY "jobparam.sel".
 
+       SELECT BOOKLIST-FILE     ASSIGN WS-BOOKLIST-FILE
+                                ORGANIZATION LINE SEQUENTIAL
+                                LOCK MODE IS MANUAL
+                                FILE STATUS IS WS-REPLY.
+
+       SELECT AUDIT-LOG-FILE    ASSIGN WS-AUDIT-LOG-FILE
+                                ORGANIZATION LINE SEQUENTIAL
+                                LOCK MODE IS MANUAL
+                                FILE STATUS IS WS-REPLY.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        COPY "jobparam.cpy".
 
+       FD  BOOKLIST-FILE.
+       01  BOOKLIST-FILE-RECORD        PIC X(50).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-FILE-RECORD       PIC X(200).
+
        WORKING-STORAGE SECTION.
 
        01 WS-NAME              PIC X(20).
@@ -47,6 +63,16 @@
        01 WS-FILE-NAME1        PIC X(35).
        01 WS-FAX-NAME          PIC X(35).
 
+       01 WS-BOOKLIST-FILE     PIC X(60).
+       01 WS-BOOKLIST-WORK     PIC X(82).
+       01 WS-BOOKLIST-TOKEN    PIC X(20).
+       01 WS-BOOKLIST-POINTER  PIC 9(03).
+       01 WS-BOOKLIST-LENGTH   PIC 9(03) VALUE 82.
+       01 WS-BOOKLIST-DATA-LEN PIC 9(03).
+       01 WS-AUDIT-LOG-FILE    PIC X(60).
+       01 WS-AUDIT-USERID      PIC X(08).
+       01 AUDIT-LOG-RECORD     PIC X(200).
+
        01 WS-PROG-DESC         PIC X(38)
                                VALUE
                                "Making of RECHISTODWH".
@@ -96,8 +122,11 @@
           03 BA-7935-DATE-TO       PIC 9(8).
           03 BA-7935-OK            PIC X.
           03 BA-7935-FILE-SOURCE   PIC X.
-          
-              
+          03 BA-7935-BOOKING-LIST  PIC X(60).
+          03 BA-7935-TOLERANCE     PIC 9(5)V99.
+          03 BA-7935-ARCHIVE       PIC X.
+
+
 
        SCREEN SECTION.
 
@@ -114,19 +143,28 @@
              05 LINE 3  COL 77  VALUE ":".
              05 LINE 8  COL 15  VALUE "Choose one option:".
              05 LINE 10 COL 15  VALUE "- Input File : ".
-             05 LINE 10 COL 45  
+             05 LINE 10 COL 45
                                VALUE "[______________________________]".
              05 LINE 11 COL 15  VALUE "  Or ".
              05 LINE 12 COL 15  VALUE "- Insert book date period : ".
              05 LINE 13 COL 17  VALUE "DATE FROM : ".
              05 LINE 13 COL 45  VALUE "[________]  (YYYYMMDD)".
              05 LINE 14 COL 17  VALUE "DATE TO   :".
-             05 LINE 14 COL 45  VALUE "[________]  (YYYYMMDD)". 
-             05 LINE 18 COL 15  VALUE "- File source:".
-             05 LINE 19 COL 17
+             05 LINE 14 COL 45  VALUE "[________]  (YYYYMMDD)".
+             05 LINE 15 COL 17  VALUE "PRICE TOLERANCE (EUR) :".
+             05 LINE 15 COL 45  VALUE "[_______]".
+             05 LINE 16 COL 15  VALUE "  Or ".
+             05 LINE 17 COL 15  VALUE "- Booking numbers (comma sep.):".
+             05 LINE 18 COL 17
+                VALUE "[________________________________________________
+      -"____________]".
+             05 LINE 19 COL 15  VALUE "- File source:".
+             05 LINE 20 COL 17
                 VALUE "L->data, T->backup. . . . : [.]".
-
              05 LINE 21 COL 17
+                VALUE "Include archived bookings  (Y/N) : [.]".
+
+             05 LINE 23 COL 17
                 VALUE "Parameters OK . . . . . . : [.]".
 
           03 SCR-VARAIBLES.
@@ -138,15 +176,21 @@
              05 LINE 3  COL 2            PIC X(15) FROM  BE-PROG-NAME.
              05 LINE 3  COL 75           PIC X(02) FROM  BA-TIME-HH.
              05 LINE 3  COL 78           PIC X(02) FROM  BA-TIME-MM.
-             05 LINE 10 COL 46 HIGHLIGHT PIC X(30) 
+             05 LINE 10 COL 46 HIGHLIGHT PIC X(30)
                                          USING  BA-7935-INPUT-FILE.
-             05 LINE 13 COL 46 HIGHLIGHT PIC 9(8)     
+             05 LINE 13 COL 46 HIGHLIGHT PIC 9(8)
                                          USING  BA-7935-DATE-FROM.
-             05 LINE 14 COL 46 HIGHLIGHT PIC 9(8)     
-                                         USING  BA-7935-DATE-TO.                                         
-             05 LINE 19 COL 46 HIGHLIGHT PIC X
+             05 LINE 14 COL 46 HIGHLIGHT PIC 9(8)
+                                         USING  BA-7935-DATE-TO.
+             05 LINE 15 COL 46 HIGHLIGHT PIC 9(5)V99
+                                         USING  BA-7935-TOLERANCE.
+             05 LINE 18 COL 18 HIGHLIGHT PIC X(60)
+                                         USING  BA-7935-BOOKING-LIST.
+             05 LINE 20 COL 46 HIGHLIGHT PIC X
                                          USING  BA-7935-FILE-SOURCE.
-             05 LINE 21 COL 46 HIGHLIGHT PIC X
+             05 LINE 21 COL 53 HIGHLIGHT PIC X
+                                         USING  BA-7935-ARCHIVE.
+             05 LINE 23 COL 46 HIGHLIGHT PIC X
                                          USING  BA-7935-OK.
 
        PROCEDURE DIVISION.
@@ -188,7 +232,10 @@
            MOVE SPACES TO BA-USER-PARAMS.
 
       * Set default values
-           MOVE SPACES             TO BA-7935-INPUT-FILE.           
+           MOVE SPACES             TO BA-7935-INPUT-FILE.
+           MOVE SPACES             TO BA-7935-BOOKING-LIST.
+           MOVE ZEROS               TO BA-7935-TOLERANCE.
+           MOVE "N"                TO BA-7935-ARCHIVE.
            MOVE "Y"                TO BA-7935-OK.
            MOVE "L"                TO BA-7935-FILE-SOURCE.
 
@@ -277,19 +324,36 @@
       *     TRANSFORM BA-USER-PARAMS FROM BA-LOWER TO BA-UPPER.
 
 
-           IF BA-7935-INPUT-FILE = SPACES OR LOW-VALUES
+           IF (BA-7935-INPUT-FILE = SPACES OR LOW-VALUES) AND
+              (BA-7935-BOOKING-LIST = SPACES OR LOW-VALUES)
               IF (BA-7935-DATE-FROM IS NOT NUMERIC OR
-                  BA-7935-DATE-FROM =  ZEROS)   OR 
-                 (BA-7935-DATE-TO   IS NOT NUMERIC OR 
+                  BA-7935-DATE-FROM =  ZEROS)   OR
+                 (BA-7935-DATE-TO   IS NOT NUMERIC OR
                   BA-7935-DATE-FROM= ZEROS)
-                 DISPLAY "If Input File is empty, date should be filled"                         
+                 DISPLAY "If Input File is empty, date should be filled"
                          LINE 25
                          COL 1
                  END-DISPLAY
-                 GO TO B-100-DISPLAY                              
+                 GO TO B-100-DISPLAY
+              END-IF
+              IF BA-7935-DATE-FROM > BA-7935-DATE-TO
+                 DISPLAY "Date from may not be later than date to"
+                         LINE 25
+                         COL 1
+                 END-DISPLAY
+                 GO TO B-100-DISPLAY
               END-IF
            ELSE
-              NEXT SENTENCE                 
+              NEXT SENTENCE
+           END-IF
+
+           IF (BA-7935-INPUT-FILE NOT = SPACES AND NOT = LOW-VALUES) AND
+              (BA-7935-BOOKING-LIST NOT = SPACES AND NOT = LOW-VALUES)
+              DISPLAY "Fill in Input File or Booking numbers, not both"
+                       LINE 25
+                       COL 1
+              END-DISPLAY
+              GO TO B-100-DISPLAY
            END-IF
 
            IF BA-7935-OK = "Y"
@@ -313,8 +377,141 @@
               GO TO B-100-DISPLAY
            END-IF
 
+           IF BA-7935-ARCHIVE = "Y" OR "N"
+              NEXT SENTENCE
+           ELSE
+              DISPLAY "Include archived bookings has to be Y or N"
+                       LINE 25
+                       COL 1
+              END-DISPLAY
+              GO TO B-100-DISPLAY
+           END-IF
+
+           IF BA-7935-TOLERANCE IS NOT NUMERIC
+              DISPLAY "Price tolerance must be numeric"
+                       LINE 25
+                       COL 1
+              END-DISPLAY
+              GO TO B-100-DISPLAY
+           END-IF
+
+           IF BA-7935-BOOKING-LIST NOT = SPACES AND LOW-VALUES
+              PERFORM B-250-BUILD-BOOKLIST
+           END-IF
+
+           PERFORM S-200-WRITE-AUDIT-LOG.
+
            COPY "rbbatchb300.cbl.cpy".
 
+      /---
+       B-250-BUILD-BOOKLIST.
+
+      * Turn the comma-separated booking list typed on the screen
+      * into a BOOKING-CHECK-style file so bb7935's existing
+      * R-READ-INPUT-BOOKINGS / input-file branch can read it as-is.
+
+           MOVE "$DD_WORKDIR/rb7935bl.txt" TO WS-BOOKLIST-FILE
+
+           OPEN OUTPUT BOOKLIST-FILE
+           IF WS-REPLY NOT = ZEROES
+              DISPLAY "** Error opening booking list file " WS-REPLY
+                       LINE 25
+                       COL 1
+              END-DISPLAY
+              GO TO B-100-DISPLAY
+           END-IF
+
+           MOVE SPACES     TO WS-BOOKLIST-WORK
+           STRING FUNCTION TRIM(BA-7935-BOOKING-LIST) DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+               INTO WS-BOOKLIST-WORK
+           END-STRING
+
+      * WS-BOOKLIST-DATA-LEN marks the end of real data (the trimmed
+      * list plus the trailing comma just appended above) so a space
+      * typed after a comma - "111, 222" - is not mistaken for the
+      * end of the list.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(BA-7935-BOOKING-LIST))
+             TO WS-BOOKLIST-DATA-LEN
+           ADD 1               TO WS-BOOKLIST-DATA-LEN
+
+           MOVE 1          TO WS-BOOKLIST-POINTER
+
+           PERFORM B-260-BUILD-BOOKLIST-LINE
+              UNTIL WS-BOOKLIST-POINTER > WS-BOOKLIST-LENGTH OR
+                    WS-BOOKLIST-POINTER > WS-BOOKLIST-DATA-LEN
+
+           CLOSE BOOKLIST-FILE
+
+           MOVE WS-BOOKLIST-FILE TO BA-7935-INPUT-FILE
+           .
+
+       B-260-BUILD-BOOKLIST-LINE.
+
+           MOVE SPACES TO WS-BOOKLIST-TOKEN
+
+           UNSTRING WS-BOOKLIST-WORK DELIMITED BY ","
+               INTO WS-BOOKLIST-TOKEN
+               WITH POINTER WS-BOOKLIST-POINTER
+           END-UNSTRING
+
+           IF FUNCTION TRIM(WS-BOOKLIST-TOKEN) NOT = SPACES
+              MOVE SPACES TO BOOKLIST-FILE-RECORD
+              STRING FUNCTION TRIM(WS-BOOKLIST-TOKEN) DELIMITED BY SIZE
+                     ";;"                             DELIMITED BY SIZE
+                  INTO BOOKLIST-FILE-RECORD
+              END-STRING
+              WRITE BOOKLIST-FILE-RECORD
+           END-IF
+           .
+
+       S-200-WRITE-AUDIT-LOG.
+
+      * Standing history of who submitted a JITS price-check job, for
+      * which parameters and when - appended to, never overwritten.
+
+           MOVE "$DD_SYSFILES/jits7935_audit.log" TO WS-AUDIT-LOG-FILE
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-REPLY = "35"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           IF WS-REPLY NOT = ZEROES
+              DISPLAY "** Warning: could not open audit log " WS-REPLY
+           ELSE
+              ACCEPT WS-AUDIT-USERID FROM ENVIRONMENT-VARIABLE "LOGNAME"
+
+              MOVE SPACES TO AUDIT-LOG-RECORD
+              STRING WS-TODAY               DELIMITED BY SIZE
+                     " "                     DELIMITED BY SIZE
+                     BA-TIME-HH              DELIMITED BY SIZE
+                     BA-TIME-MM              DELIMITED BY SIZE
+                     ";"                     DELIMITED BY SIZE
+                     WS-AUDIT-USERID         DELIMITED BY SIZE
+                     ";"                     DELIMITED BY SIZE
+                     BA-7935-INPUT-FILE      DELIMITED BY SIZE
+                     ";"                     DELIMITED BY SIZE
+                     BA-7935-DATE-FROM       DELIMITED BY SIZE
+                     ";"                     DELIMITED BY SIZE
+                     BA-7935-DATE-TO         DELIMITED BY SIZE
+                     ";"                     DELIMITED BY SIZE
+                     BA-7935-FILE-SOURCE     DELIMITED BY SIZE
+                     ";"                     DELIMITED BY SIZE
+                     BA-7935-TOLERANCE       DELIMITED BY SIZE
+                     ";"                     DELIMITED BY SIZE
+                     BA-7935-ARCHIVE         DELIMITED BY SIZE
+                     ";"                     DELIMITED BY SIZE
+                     BA-7935-BOOKING-LIST    DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD
+              END-STRING
+
+              WRITE AUDIT-LOG-FILE-RECORD FROM AUDIT-LOG-RECORD
+
+              CLOSE AUDIT-LOG-FILE
+           END-IF
+           .
+
       /---
        E-EXECUTE SECTION.
        E-000.
@@ -341,7 +538,15 @@
        S-100-MOVE-PARAMS.
 
            MOVE WS-PROG-DESC   TO JOBPARAM-PROG-DESCR.
-           MOVE BA-USER-PARAMS TO JOBPARAM-USER-PARAMS.
+           IF LENGTH OF JOBPARAM-USER-PARAMS < LENGTH OF BA-USER-PARAMS
+              DISPLAY "** Error: JOBPARAM-USER-PARAMS ("
+                      LENGTH OF JOBPARAM-USER-PARAMS
+                      " bytes) is too small for BA-USER-PARAMS ("
+                      LENGTH OF BA-USER-PARAMS
+                      " bytes) - job parameters would be truncated"
+           ELSE
+              MOVE BA-USER-PARAMS TO JOBPARAM-USER-PARAMS
+           END-IF
            MOVE "8"            TO JOBPARAM-TTL.
 
            COPY "rbbatchend.cbl.cpy".
