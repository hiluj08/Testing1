@@ -48,7 +48,18 @@ b60812-                    "STUVWXYZ0123456789 -.*@"
            SELECT PRICE-JITS-FILE  ASSIGN WS-PRICE-JITS-FILE
                                    ORGANIZATION LINE SEQUENTIAL
                                    LOCK MODE IS MANUAL
-                                   FILE STATUS IS WS-REPLY.                        
+                                   FILE STATUS IS WS-REPLY.
+
+           SELECT PRICE-JITS-EXCEPTIONS
+                                   ASSIGN WS-PRICE-EXCEPTIONS-FILE
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   LOCK MODE IS MANUAL
+                                   FILE STATUS IS WS-REPLY.
+
+           SELECT CHECKPOINT-FILE  ASSIGN WS-CHECKPOINT-FILE
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   LOCK MODE IS MANUAL
+                                   FILE STATUS IS WS-REPLY.
 
            COPY "jtvbookingsold.sel".
            COPY "jttuball.sel".
@@ -273,10 +284,23 @@ b60812-                    "STUVWXYZ0123456789 -.*@"
           03 WS-OUTPUT-MODCALC-PRICE    PIC ZZZ.ZZ9,99.
           03 FILLER                     PIC X.
           03 WS-OUTPUT-WB-PRICE         PIC -ZZZ.ZZ9,99.
+          03 FILLER                     PIC X.
+          03 WS-OUTPUT-AUTOPRICE        PIC -ZZZ.ZZ9,99.
+          03 FILLER                     PIC X.
+          03 WS-OUTPUT-SOURCE           PIC X(8).
+          03 FILLER                     PIC X.
+          03 WS-OUTPUT-GIFT-VOUCHER     PIC X.
+          03 FILLER                     PIC X.
+          03 WS-OUTPUT-VOUCHER-WARNING  PIC X.
 
        01 PRICE-JITS-FILE-TITLE
-          REDEFINES PRICE-JITS-FILE-RECORD  PIC X(100).   
+          REDEFINES PRICE-JITS-FILE-RECORD  PIC X(160).
+
+       FD PRICE-JITS-EXCEPTIONS.
+       01 PRICE-JITS-EXCEPTIONS-RECORD     PIC X(160).
 
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-FILE-RECORD           PIC X(35).
 
 
        FD  JTTUBALL               EXTERNAL
@@ -747,12 +771,15 @@ C60927 COPY "i2derror.cpy".
 
 
        COPY "wsbatch1.cpy".
-       01 REDEFINES BA-USER-PARAMS.        
+       01 REDEFINES BA-USER-PARAMS.
           03 BA-INPUT-FILE                 PIC X(30).
           03 BA-DATE-FROM                  PIC 9(8).
           03 BA-DATE-TO                    PIC 9(8).
           03 BA-OK                         PIC X.
           03 BA-FILE-SOURCE                PIC X.
+          03 BA-BOOKING-LIST               PIC X(60).
+          03 BA-TOLERANCE                  PIC 9(5)V99.
+          03 BA-ARCHIVE                    PIC X.
 
 
        01 WS-CALL-MODVIPUPGROOM         PIC X(13) VALUE "modvipupgroom".        
@@ -766,6 +793,7 @@ C60927 COPY "i2derror.cpy".
        01 WS-INPUT-PRICE                   PIC X(8).           
        01 TOT-INPUT-BOOKINGS               PIC 9(9).
        01 TOT-OUTPUT-BOOKING               PIC 9(9).
+       01 WS-ARCHIVED-BOOKINGS             PIC 9(9).
 
        01 WS-SALDO                         PIC 9(6)V9(2).
        01 WS-MODCALC-PRICE                 PIC S9(6)V9(2).  
@@ -809,6 +837,45 @@ C60927 COPY "i2derror.cpy".
        01 X                                  PIC 9      VALUE ZEROS.
        01 WS-CHECK-VOUCHER                   PIC X(80)  VALUE SPACES.
 
+       01 WS-PRICE-EXCEPTIONS-FILE          PIC X(60).
+       01 WS-PRICE-DIFF                     PIC S9(6)V9(2).
+
+       01 WS-CHECKPOINT-FILE                PIC X(60).
+       01 SW-RESUME                         PIC X       VALUE "N".
+          88 SW-RESUME-YES                  VALUE "Y".
+          88 SW-RESUME-NO                   VALUE "N".
+       01 WS-RESUME-BOOKNR9                 PIC 9(9)    VALUE ZEROS.
+       01 CKPT-RECORD.
+          03 CKPT-DATE-FROM                 PIC 9(8).
+          03 FILLER                         PIC X       VALUE ";".
+          03 CKPT-DATE-TO                   PIC 9(8).
+          03 FILLER                         PIC X       VALUE ";".
+          03 CKPT-BOOKNR9                   PIC 9(9).
+          03 FILLER                         PIC X       VALUE ";".
+          03 CKPT-FILE-SOURCE               PIC X.
+          03 FILLER                         PIC X       VALUE ";".
+          03 CKPT-ARCHIVE                   PIC X.
+
+       01 WS-AUTOPRICE                      PIC S9(6)V9(2).
+
+       01 WS-CURRENT-SOURCE-FLAG            PIC X(8)    VALUE "CURRENT ".
+
+       01 WS-GIFT-VOUCHER-FLAG              PIC X       VALUE "N".
+          88 WS-GIFT-VOUCHER-YES            VALUE "Y".
+          88 WS-GIFT-VOUCHER-NO             VALUE "N".
+
+       01 WS-VOUCHER-OVERFLOW-FLAG          PIC X       VALUE "N".
+          88 WS-VOUCHER-OVERFLOW-YES        VALUE "Y".
+          88 WS-VOUCHER-OVERFLOW-NO         VALUE "N".
+
+       01 WS-TYPE-TOTALS.
+          03 WS-TYPE-TOTAL OCCURS 10 TIMES.
+             05 WS-TYPE-SALDO-TOTAL         PIC S9(9)V99 VALUE ZEROS.
+             05 WS-TYPE-MODCALC-TOTAL       PIC S9(9)V99 VALUE ZEROS.
+             05 WS-TYPE-WB-TOTAL            PIC S9(9)V99 VALUE ZEROS.
+       01 WS-TYPE-IDX                       PIC 9(2).
+       01 WS-TYPE-DISPLAY                   PIC 9.
+
 071126 COPY "link460.cpy".                                            *> do not add working storage after this copybook
        COPY "modredpo.cpy".
        COPY "modvipupgroom.cpy".
@@ -869,7 +936,7 @@ C60927 COPY "i2derror.cpy".
                  DISPLAY "** Error opening BOOKING-CHECK " WS-REPLY                         
                  PERFORM X-EINDE
               END-IF
-           ELSE 
+           ELSE
               CALL "datec2b"  USING BA-DATE-FROM WS-FROM-BIN
               CALL "datec2b"  USING BA-DATE-TO   WS-TO-BIN
 
@@ -877,30 +944,61 @@ C60927 COPY "i2derror.cpy".
                       WS-FROM-BIN
               DISPLAY "DATE TO   to check: "   BA-DATE-TO " - "
                       WS-TO-BIN
-           END-IF   
 
-           
-           MOVE "$DD_WORKDIR/bookings_price_checked.csv" TO 
+              PERFORM R-CHECK-RESUME
+           END-IF
+
+
+           MOVE "$DD_WORKDIR/bookings_price_checked.csv" TO
                                                       WS-PRICE-JITS-FILE
-           OPEN OUTPUT PRICE-JITS-FILE
+           IF SW-RESUME-YES
+              OPEN EXTEND PRICE-JITS-FILE
+           ELSE
+              OPEN OUTPUT PRICE-JITS-FILE
+           END-IF
            IF WS-REPLY <> ZEROES
-              DISPLAY "** Error opening PRICE-JITS-FILE " WS-REPLY                         
+              DISPLAY "** Error opening PRICE-JITS-FILE " WS-REPLY
               PERFORM X-EINDE
            ELSE
-              INITIALIZE PRICE-JITS-FILE-TITLE
-           
-              STRING  "Bookingnumber;"
-                      "Pax;"
-                      "Revenue;"
-                      "File Price;"
-                      "Calculated Price;"
-                      "Voucher price;"
-                 DELIMITED BY SIZE 
-                     INTO PRICE-JITS-FILE-TITLE
-              WRITE PRICE-JITS-FILE-TITLE
-           END-IF           
+              IF NOT SW-RESUME-YES
+                 INITIALIZE PRICE-JITS-FILE-TITLE
+
+                 STRING  "Bookingnumber;"
+                         "Pax;"
+                         "Revenue;"
+                         "File Price;"
+                         "Calculated Price;"
+                         "Voucher price;"
+                         "Auto Price;"
+                         "Source;"
+                         "Gift Voucher Excluded;"
+                         "Voucher Price Incomplete;"
+                    DELIMITED BY SIZE
+                        INTO PRICE-JITS-FILE-TITLE
+                 WRITE PRICE-JITS-FILE-TITLE
+              END-IF
+           END-IF
+
+           MOVE "$DD_WORKDIR/bookings_price_exceptions.csv" TO
+                                               WS-PRICE-EXCEPTIONS-FILE
+           IF SW-RESUME-YES
+              OPEN EXTEND PRICE-JITS-EXCEPTIONS
+           ELSE
+              OPEN OUTPUT PRICE-JITS-EXCEPTIONS
+           END-IF
+           IF WS-REPLY <> ZEROES
+              DISPLAY "** Error opening PRICE-JITS-EXCEPTIONS " WS-REPLY
+              PERFORM X-EINDE
+           ELSE
+              IF NOT SW-RESUME-YES
+                 MOVE PRICE-JITS-FILE-TITLE
+                    TO PRICE-JITS-EXCEPTIONS-RECORD
+                 WRITE PRICE-JITS-EXCEPTIONS-RECORD
+              END-IF
+           END-IF
+
            MOVE SPACES TO PRICE-JITS-FILE-TITLE
-      
+
 o10510     OPEN INPUT JTINVOICE
 o10510     IF WS-REPLY <> ZEROES
 o10510        DISPLAY "** Error opening JTINVOICE " WS-REPLY
@@ -1224,6 +1322,8 @@ C60916     REPLACING ==:MODE:== BY ==INPUT== .
       /---
        D-CHECK-BOOKINGS.
 
+           MOVE "CURRENT " TO WS-CURRENT-SOURCE-FLAG
+
            IF BA-INPUT-FILE NOT = SPACES AND LOW-VALUES
               SET SW-END-OF-FILE-NO TO TRUE
               PERFORM R-READ-INPUT-BOOKINGS
@@ -1233,31 +1333,57 @@ C60916     REPLACING ==:MODE:== BY ==INPUT== .
 
               PERFORM UNTIL SW-END-OF-FILE-YES
                  MOVE ZEROS      TO WS-SALDO
-                 MOVE ZEROS      TO WS-MODCALC-PRICE                 
-                 PERFORM R-READ-JTVB               
-                 IF WS-REPLY = ZEROES         
+                 MOVE ZEROS      TO WS-MODCALC-PRICE
+                 MOVE ZEROS      TO WS-AUTOPRICE
+                 MOVE ZEROS      TO WS-WB-PRICE
+                 MOVE "N"        TO WS-GIFT-VOUCHER-FLAG
+                 MOVE "N"        TO WS-VOUCHER-OVERFLOW-FLAG
+                 PERFORM R-READ-JTVB
+                 IF WS-REPLY = ZEROES
                     PERFORM GET-WB-BOOKING
-                    PERFORM GET-WB-PRICE            
-                    MOVE JTVB-SALDO TO WS-SALDO 
-                    IF JTVB-BOOKING-TYPE = 4                     
-                       PERFORM R-READ-JTMCPRICE                       
+                    PERFORM GET-WB-PRICE
+                    MOVE JTVB-SALDO TO WS-SALDO
+                    IF JTVB-BOOKING-TYPE = 4
+                       PERFORM R-READ-JTMCPRICE
                     ELSE
-                       PERFORM R-CALL-MODCALC                
-                    END-IF   
-                 END-IF               
+                       PERFORM R-CALL-MODCALC
+                    END-IF
+                    PERFORM R-CALC-AUTOPRICE
+                 END-IF
                  PERFORM R-WRITE-OUTPUT-FILE
-                 PERFORM R-READ-INPUT-BOOKINGS               
+                 PERFORM R-READ-INPUT-BOOKINGS
               END-PERFORM
            ELSE
+              IF SW-RESUME-YES
+                 MOVE WS-RESUME-BOOKNR9 TO JTVB-BOOKNR9
+                 START JTVBOOKINGS KEY IS GREATER THAN JTVB-BOOKNR9
+                 IF WS-REPLY NOT = ZEROES
+                    DISPLAY "** Warning: resume checkpoint booking not "
+                            "found, restarting scan from beginning: "
+                            WS-REPLY
+                    SET SW-RESUME-NO TO TRUE
+                    MOVE ZEROS TO JTVB-BOOKNR9
+                    START JTVBOOKINGS KEY IS NOT LESS THAN JTVB-BOOKNR9
+                 ELSE
+                    DISPLAY "Resuming date-range scan after booking: "
+                            WS-RESUME-BOOKNR9
+                 END-IF
+              END-IF
+
               INITIALIZE JTVB-RECORD
-              MOVE ZEROS TO JTVB-BOOKNR9
-              MOVE 99    TO JTVB-SUFFIX              
-              PERFORM UNTIL WS-REPLY = 10 OR 46    
+              IF NOT SW-RESUME-YES
+                 MOVE ZEROS TO JTVB-BOOKNR9
+              END-IF
+              MOVE 99    TO JTVB-SUFFIX
+              PERFORM UNTIL WS-REPLY = 10 OR 46
                  MOVE ZEROS      TO WS-SALDO
-                 MOVE ZEROS      TO WS-MODCALC-PRICE                
+                 MOVE ZEROS      TO WS-MODCALC-PRICE
+                 MOVE ZEROS      TO WS-AUTOPRICE
+                 MOVE ZEROS      TO WS-WB-PRICE
+                 MOVE "N"        TO WS-GIFT-VOUCHER-FLAG
                  READ JTVBOOKINGS NEXT
-                 IF WS-REPLY = ZEROES AND JTVB-SUFFIX = 99                            
-                    IF JTVB-H1-FROM >= WS-FROM-BIN AND 
+                 IF WS-REPLY = ZEROES AND JTVB-SUFFIX = 99
+                    IF JTVB-H1-FROM >= WS-FROM-BIN AND
                        JTVB-H1-FROM <= WS-TO-BIN
                        PERFORM GET-WB-BOOKING
                        PERFORM GET-WB-PRICE
@@ -1267,25 +1393,155 @@ C60916     REPLACING ==:MODE:== BY ==INPUT== .
                        ELSE
                           PERFORM R-CALL-MODCALC
                        END-IF
+                       PERFORM R-CALC-AUTOPRICE
                        MOVE JTVB-BOOKNR9 TO WS-INPUT-BOOKNR
                        MOVE ZEROS        TO WS-INPUT-PAX
                                             WS-INPUT-PRICE
-                       PERFORM R-WRITE-OUTPUT-FILE                                                    
+                       PERFORM R-WRITE-OUTPUT-FILE
 
                        ADD 1 TO TOT-INPUT-BOOKINGS
                        ON 1 AND EVERY 500
-                       DISPLAY "Bookings read so far: " 
+                          DISPLAY "Bookings read so far: "
                                TOT-INPUT-BOOKINGS " - " WS-INPUT-BOOKNR
-                    END-IF                               
-                 END-IF                 
-              END-PERFORM   
-           END-IF   
-           .      
-       
+                       IF FUNCTION MOD(TOT-INPUT-BOOKINGS, 500) = 0
+                          PERFORM R-WRITE-CHECKPOINT
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+
+              IF BA-ARCHIVE = "Y"
+                 PERFORM D-CHECK-BOOKINGSOLD
+              END-IF
+
+              PERFORM R-CLEAR-CHECKPOINT
+           END-IF
+           .
+
+      /---
+       D-CHECK-BOOKINGSOLD.
+
+           MOVE "ARCHIVED" TO WS-CURRENT-SOURCE-FLAG
+           MOVE ZEROES     TO WS-REPLY
+           MOVE ZEROS      TO WS-ARCHIVED-BOOKINGS
+
+           INITIALIZE JTVO-RECORD
+           MOVE ZEROS TO JTVO-BOOKNR9
+           MOVE 99    TO JTVO-SUFFIX
+           PERFORM UNTIL WS-REPLY = 10 OR 46
+              MOVE ZEROS      TO WS-SALDO
+              MOVE ZEROS      TO WS-MODCALC-PRICE
+              MOVE ZEROS      TO WS-AUTOPRICE
+              MOVE ZEROS      TO WS-WB-PRICE
+              MOVE "N"        TO WS-GIFT-VOUCHER-FLAG
+              READ JTVBOOKINGSOLD NEXT
+              IF WS-REPLY = ZEROES AND JTVO-SUFFIX = 99
+                 IF JTVO-H1-FROM >= WS-FROM-BIN AND
+                    JTVO-H1-FROM <= WS-TO-BIN
+                    MOVE JTVO-RECORD TO JTVB-RECORD
+                    PERFORM GET-WB-BOOKING
+                    PERFORM GET-WB-PRICE
+                    MOVE JTVB-SALDO TO WS-SALDO
+                    IF JTVB-BOOKING-TYPE = 4
+                       PERFORM R-READ-JTMCPRICE
+                    ELSE
+                       PERFORM R-CALL-MODCALC
+                    END-IF
+                    PERFORM R-CALC-AUTOPRICE
+                    MOVE JTVB-BOOKNR9 TO WS-INPUT-BOOKNR
+                    MOVE ZEROS        TO WS-INPUT-PAX
+                                         WS-INPUT-PRICE
+                    PERFORM R-WRITE-OUTPUT-FILE
+
+                    ADD 1 TO TOT-INPUT-BOOKINGS
+                    ADD 1 TO WS-ARCHIVED-BOOKINGS
+                    IF FUNCTION MOD(WS-ARCHIVED-BOOKINGS, 500) = 0
+                       DISPLAY "Archived bookings read so far: "
+                               WS-ARCHIVED-BOOKINGS " - " WS-INPUT-BOOKNR
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           MOVE "CURRENT " TO WS-CURRENT-SOURCE-FLAG
+           .
+
+      /---
+       R-CHECK-RESUME.
+
+           MOVE "$DD_WORKDIR/bb7935_checkpoint.dat" TO WS-CHECKPOINT-FILE
+           SET SW-RESUME-NO TO TRUE
+           MOVE ZEROS TO WS-RESUME-BOOKNR9
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-REPLY = ZEROES
+              READ CHECKPOINT-FILE
+              IF WS-REPLY = ZEROES
+                 MOVE CHECKPOINT-FILE-RECORD TO CKPT-RECORD
+                 IF CKPT-DATE-FROM   = BA-DATE-FROM AND
+                    CKPT-DATE-TO     = BA-DATE-TO   AND
+                    CKPT-FILE-SOURCE = BA-FILE-SOURCE AND
+                    CKPT-ARCHIVE     = BA-ARCHIVE
+                    SET SW-RESUME-YES TO TRUE
+                    MOVE CKPT-BOOKNR9 TO WS-RESUME-BOOKNR9
+                 END-IF
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           MOVE ZEROES TO WS-REPLY
+           .
+
+      /---
+       R-WRITE-CHECKPOINT.
+
+           MOVE BA-DATE-FROM    TO CKPT-DATE-FROM
+           MOVE BA-DATE-TO      TO CKPT-DATE-TO
+           MOVE JTVB-BOOKNR9    TO CKPT-BOOKNR9
+           MOVE BA-FILE-SOURCE  TO CKPT-FILE-SOURCE
+           MOVE BA-ARCHIVE      TO CKPT-ARCHIVE
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-REPLY = ZEROES
+              MOVE CKPT-RECORD TO CHECKPOINT-FILE-RECORD
+              WRITE CHECKPOINT-FILE-RECORD
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      /---
+       R-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-REPLY = ZEROES
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      /---
+       R-CALC-AUTOPRICE.
+
+           MOVE ZEROS TO WS-AUTOPRICE
+
+           MOVE SPACES        TO NJPP-KEY
+           MOVE JTVB-BOOKNR9  TO NJPP-BOOKNR9
+           MOVE JTVB-SUFFIX   TO NJPP-SUFFIX
+           READ NJPRODAUTOPRC
+           IF WS-REPLY = ZEROES
+              ADD NJPP-PRICE TO WS-AUTOPRICE
+           END-IF
+
+           MOVE SPACES        TO NJPH-KEY
+           MOVE JTVB-BOOKNR9  TO NJPH-BOOKNR9
+           MOVE JTVB-SUFFIX   TO NJPH-SUFFIX
+           READ NJPRODAUTOHTL
+           IF WS-REPLY = ZEROES
+              ADD NJPH-PRICE TO WS-AUTOPRICE
+           END-IF
+           .
 
       /---
        R-CALL-MODCALC.
-           
+
            INITIALIZE     L02-PRINT-LINES
                           L04-RESPONSES
                           L05-PROMOTIONS
@@ -1388,11 +1644,11 @@ C60916     REPLACING ==:MODE:== BY ==INPUT== .
                                                        WS-CHECK-VOUCHER
                  INSPECT WS-CHECK-VOUCHER TALLYING X 
                          FOR ALL "GIFT VOUCHER"
-                 IF X > 0 
-                    CONTINUE
+                 IF X > 0
+                    MOVE "Y" TO WS-GIFT-VOUCHER-FLAG
                  ELSE
-                    ADD      JTMC-S-VALUE(WS-Q)   TO WS-MODCALC-PRICE   
-                 END-IF                   
+                    ADD      JTMC-S-VALUE(WS-Q)   TO WS-MODCALC-PRICE
+                 END-IF
               END-PERFORM               
            ELSE              
               DISPLAY "** Warning, booking is not read in JTMCPRICE: "
@@ -1451,38 +1707,62 @@ C60916     REPLACING ==:MODE:== BY ==INPUT== .
            .
 
       /---
-       R-WRITE-OUTPUT-FILE.         
-                      
+       R-WRITE-OUTPUT-FILE.
+
            INITIALIZE PRICE-JITS-FILE-RECORD
            MOVE ALL ";"               TO PRICE-JITS-FILE-RECORD
            MOVE WS-INPUT-BOOKNR       TO WS-OUTPUT-BOOKNR
-           MOVE WS-INPUT-PAX          TO WS-OUTPUT-PAX           
-           MOVE WS-INPUT-PRICE        TO WS-OUTPUT-DWH-PRICE           
+           MOVE WS-INPUT-PAX          TO WS-OUTPUT-PAX
+           MOVE WS-INPUT-PRICE        TO WS-OUTPUT-DWH-PRICE
            MOVE WS-SALDO              TO WS-OUTPUT-FILE-PRICE
            MOVE WS-MODCALC-PRICE      TO WS-OUTPUT-MODCALC-PRICE
            MOVE WS-WB-PRICE           TO WS-OUTPUT-WB-PRICE
-
+           MOVE WS-AUTOPRICE          TO WS-OUTPUT-AUTOPRICE
+           MOVE WS-CURRENT-SOURCE-FLAG TO WS-OUTPUT-SOURCE
+           MOVE WS-GIFT-VOUCHER-FLAG  TO WS-OUTPUT-GIFT-VOUCHER
+           MOVE WS-VOUCHER-OVERFLOW-FLAG
+                                      TO WS-OUTPUT-VOUCHER-WARNING
+
+           MOVE JTVB-BOOKING-TYPE     TO WS-TYPE-IDX
+           ADD  1                     TO WS-TYPE-IDX
+           IF WS-TYPE-IDX >= 1 AND WS-TYPE-IDX <= 10
+              ADD WS-SALDO         TO WS-TYPE-SALDO-TOTAL(WS-TYPE-IDX)
+              ADD WS-MODCALC-PRICE TO WS-TYPE-MODCALC-TOTAL(WS-TYPE-IDX)
+              ADD WS-WB-PRICE      TO WS-TYPE-WB-TOTAL(WS-TYPE-IDX)
+           END-IF
 
            WRITE PRICE-JITS-FILE-RECORD
-           IF WS-REPLY NOT = ZEROES              
+           IF WS-REPLY NOT = ZEROES
               DISPLAY "** Error writing PRICE-JITS-FILE "
-                             WS-REPLY " - " WS-OUTPUT-BOOKNR              
+                             WS-REPLY " - " WS-OUTPUT-BOOKNR
            ELSE
               ADD 1 TO TOT-OUTPUT-BOOKING
            END-IF
-           .          
+
+           COMPUTE WS-PRICE-DIFF = FUNCTION ABS(WS-SALDO -
+                                                 WS-MODCALC-PRICE)
+           IF WS-PRICE-DIFF > BA-TOLERANCE
+              MOVE PRICE-JITS-FILE-RECORD TO PRICE-JITS-EXCEPTIONS-RECORD
+              WRITE PRICE-JITS-EXCEPTIONS-RECORD
+              IF WS-REPLY NOT = ZEROES
+                 DISPLAY "** Error writing PRICE-JITS-EXCEPTIONS "
+                                WS-REPLY " - " WS-OUTPUT-BOOKNR
+              END-IF
+           END-IF
+           .
 
       /---
        GET-WB-BOOKING.
 
            INITIALIZE TBCW-CURRENT-WAARDEBONNEN
            MOVE ZEROS TO WS-IND-WB
+           MOVE "N"   TO WS-VOUCHER-OVERFLOW-FLAG
            MOVE JTVB-BOOKNR9          TO WS-BOOK-NUM
            MOVE WS-BOOK-ALF           TO WS-PO-GET-POUSER
-           
-                      
+
+
            IF WS-PO-GET-POUSER NOT = SPACES
-               
+
               exec sql
                  DECLARE C-GET-SQL-WAARDEBONNEN CURSOR FOR
                  CALL JAROS.sp_get_waardebonnen_for_booknr
@@ -1494,40 +1774,67 @@ C60916     REPLACING ==:MODE:== BY ==INPUT== .
                  OPEN C-GET-SQL-WAARDEBONNEN
               end-exec
 
-              PERFORM UNTIL SQLCODE = 100 OR WS-IND-WB = 10
+              PERFORM UNTIL SQLCODE = 100 OR WS-IND-WB = 60
                  *> get data from cursor
                  exec sql
                     FETCH C-GET-SQL-WAARDEBONNEN INTO
-                       :SQL-WB-DEPTUITGEVER,       
-                       :SQL-WB-YEAR,               
-                       :SQL-WB-NUMBER,             
-                       :SQL-WB-STATUS,             
-                       :SQL-WB-DATE,               
-                       :SQL-WB-BROCHURE,           
-                       :SQL-WB-ACTIVATIONCODE,     
-                       :SQL-WB-WAARDE,             
-                       :SQL-WB-DEELWAARDE,         
-                       :SQL-WB-CURRENCY,           
-                       :SQL-WB-CURRENCY-AMOUNT,    
+                       :SQL-WB-DEPTUITGEVER,
+                       :SQL-WB-YEAR,
+                       :SQL-WB-NUMBER,
+                       :SQL-WB-STATUS,
+                       :SQL-WB-DATE,
+                       :SQL-WB-BROCHURE,
+                       :SQL-WB-ACTIVATIONCODE,
+                       :SQL-WB-WAARDE,
+                       :SQL-WB-DEELWAARDE,
+                       :SQL-WB-CURRENCY,
+                       :SQL-WB-CURRENCY-AMOUNT,
                        :SQL-WB-CURRENCY-DEELWAARDE,
-                       :SQL-WB-CRISIS-REFERENCE,   
-                       :SQL-WB-LK-DEPTUITGEVER,    
-                       :SQL-WB-LK-YEAR,            
-                       :SQL-WB-LK-NUMBER         
-                 end-exec                                
-                 
-                    
+                       :SQL-WB-CRISIS-REFERENCE,
+                       :SQL-WB-LK-DEPTUITGEVER,
+                       :SQL-WB-LK-YEAR,
+                       :SQL-WB-LK-NUMBER
+                 end-exec
+
+
                  IF SQLCODE = ZEROES OR 1
 
                     ADD 1                    TO WS-IND-WB
 
                     INSPECT SQL-WB-DEELWAARDE REPLACING ALL '.' BY ','
-                    MOVE FUNCTION NUMVAL(SQL-WB-DEELWAARDE)   
-                                       TO TBCW-WAARDE(WS-IND-WB)                    
+                    MOVE FUNCTION NUMVAL(SQL-WB-DEELWAARDE)
+                                       TO TBCW-WAARDE(WS-IND-WB)
                  END-IF
 
               END-PERFORM
 
+              IF WS-IND-WB = 60 AND SQLCODE NOT = 100
+                 *> one more fetch, not stored, just to see if the
+                 *> voucher list runs past our 60-slot table
+                 exec sql
+                    FETCH C-GET-SQL-WAARDEBONNEN INTO
+                       :SQL-WB-DEPTUITGEVER,
+                       :SQL-WB-YEAR,
+                       :SQL-WB-NUMBER,
+                       :SQL-WB-STATUS,
+                       :SQL-WB-DATE,
+                       :SQL-WB-BROCHURE,
+                       :SQL-WB-ACTIVATIONCODE,
+                       :SQL-WB-WAARDE,
+                       :SQL-WB-DEELWAARDE,
+                       :SQL-WB-CURRENCY,
+                       :SQL-WB-CURRENCY-AMOUNT,
+                       :SQL-WB-CURRENCY-DEELWAARDE,
+                       :SQL-WB-CRISIS-REFERENCE,
+                       :SQL-WB-LK-DEPTUITGEVER,
+                       :SQL-WB-LK-YEAR,
+                       :SQL-WB-LK-NUMBER
+                 end-exec
+                 IF SQLCODE = ZEROES OR 1
+                    MOVE "Y" TO WS-VOUCHER-OVERFLOW-FLAG
+                 END-IF
+              END-IF
+
               *> close cursor
               exec sql
                  CLOSE C-GET-SQL-WAARDEBONNEN
@@ -1537,14 +1844,13 @@ C60916     REPLACING ==:MODE:== BY ==INPUT== .
 
        GET-WB-PRICE.           
            MOVE ZEROS TO WS-WB-PRICE
-           PERFORM VARYING WS-IND FROM 1 BY 1 
-              UNTIL WS-IND > WS-IND-WB OR (TBCW-WAARDE(WS-IND) = ZEROES
-              OR LOW-VALUES)                 
+           PERFORM VARYING WS-IND FROM 1 BY 1
+              UNTIL WS-IND > WS-IND-WB
               COMPUTE TBCW-WAARDE(WS-IND) = TBCW-WAARDE(WS-IND) * -1
               ADD TBCW-WAARDE(WS-IND) TO WS-WB-PRICE
 
            END-PERFORM
-           .           
+           .
 
 
 x90112 SQL-CONNECT.
@@ -1600,10 +1906,24 @@ x90112 SQL-DISCONNECT.
            
            DISPLAY "****".
            DISPLAY "Total bookings read. . . : "  TOT-INPUT-BOOKINGS
-           DISPLAY "Total bookings written . : "  TOT-OUTPUT-BOOKING        
-
+           DISPLAY "Total bookings written . : "  TOT-OUTPUT-BOOKING
+
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > 10
+              IF WS-TYPE-SALDO-TOTAL(WS-TYPE-IDX)   NOT = ZEROS OR
+                 WS-TYPE-MODCALC-TOTAL(WS-TYPE-IDX) NOT = ZEROS OR
+                 WS-TYPE-WB-TOTAL(WS-TYPE-IDX)      NOT = ZEROS
+                 COMPUTE WS-TYPE-DISPLAY = WS-TYPE-IDX - 1
+                 DISPLAY "Booking type " WS-TYPE-DISPLAY
+                         " - saldo: "    WS-TYPE-SALDO-TOTAL(WS-TYPE-IDX)
+                         " - modcalc: "  WS-TYPE-MODCALC-TOTAL(WS-TYPE-IDX)
+                         " - vouchers: " WS-TYPE-WB-TOTAL(WS-TYPE-IDX)
+              END-IF
+           END-PERFORM
 
            CLOSE PRICE-JITS-FILE.
+           CLOSE PRICE-JITS-EXCEPTIONS.
+           CLOSE CHECKPOINT-FILE.
            CLOSE BOOKING-CHECK.
            CLOSE RECROOMD        JTVPRODUCTIP.
            CLOSE JTVBOOKINGS.
